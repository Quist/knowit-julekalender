@@ -0,0 +1,159 @@
+000010*****************************************************************
+000020* IDENTIFICATION DIVISION.
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.    KJCALRPT.
+000060 AUTHOR.        J A KLAUSEN.
+000070 INSTALLATION.  KNOWIT BATCH SHOP - ADVENT CALENDAR.
+000080 DATE-WRITTEN.  2026-08-09.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* MONTH-END CALENDAR ROLLUP.  READS CALRESLT, THE SHARED RESULTS
+000120* FILE EVERY DAY'S PROGRAM (01 THRU 24) APPENDS TO WHEN IT RUNS,
+000130* AND WRITES ONE REPORT RECORD PER DAY SHOWING WHETHER THAT DAY
+000140* HAS RUN - AND ITS ANSWER, IF SO - OR WHETHER IT IS STILL
+000150* OUTSTANDING.  LETS STAFF SEE AT A GLANCE WHICH DAYS STILL NEED
+000160* TO RUN BEFORE THE CALENDAR IS COMPLETE.
+000170*
+000180* MOD-HISTORY.
+000190*     2026-08-09 JAK  NEW PROGRAM - CALENDAR-WIDE RESULTS ROLLUP.
+000200*     2026-08-09 JAK  WIDENED KJ-DAY-ANSWER TO PIC 9(15) TO
+000210*                     MATCH THE WIDENED CALRESLT/CALRPTOUT SUM.
+000220*     2026-08-09 JAK  CORRECTED CALRESLT'S FD TO RECORD CONTAINS
+000230*                     51 CHARACTERS, MATCHING KJCALREC - HAD
+000240*                     BEEN LEFT AT 59 BY A MISCOUNT.
+000250*     2026-08-09 JAK  1100-READ-RESULT NOW DISCARDS A CALRESLT
+000260*                     RECORD WHOSE DAY NUMBER FALLS OUTSIDE
+000270*                     1 THRU 24 INSTEAD OF USING IT TO SUBSCRIPT
+000280*                     KJ-DAY-TABLE.
+000290*****************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.   IBM-370.
+000330 OBJECT-COMPUTER.   IBM-370.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT CALRESLT  ASSIGN TO CALRESLT
+000370         ORGANIZATION IS SEQUENTIAL.
+000380
+000390     SELECT CALRPTOUT ASSIGN TO CALRPTOUT
+000400         ORGANIZATION IS SEQUENTIAL.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  CALRESLT
+000450     LABEL RECORDS ARE STANDARD
+000460     RECORD CONTAINS 51 CHARACTERS.
+000470     COPY KJCALREC.
+000480
+000490 FD  CALRPTOUT
+000500     LABEL RECORDS ARE STANDARD
+000510     RECORD CONTAINS 54 CHARACTERS.
+000520     COPY KJCRPREC.
+000530
+000540 WORKING-STORAGE SECTION.
+000550*****************************************************************
+000560* ONE ENTRY PER CALENDAR DAY (01 THRU 24), SUBSCRIPTED DIRECTLY
+000570* BY THE DAY NUMBER OFF CALRESLT.
+000580*****************************************************************
+000590 01  KJ-DAY-TABLE.
+000600     05  KJ-DAY-ENTRY OCCURS 24 TIMES.
+000610         10  KJ-DAY-RAN-SW      PIC X(01) VALUE "N".
+000620             88  KJ-DAY-RAN             VALUE "Y".
+000630         10  KJ-DAY-PROGRAM-ID  PIC X(08).
+000640         10  KJ-DAY-ANSWER      PIC 9(15).
+000650         10  KJ-DAY-RUN-DATE    PIC 9(8).
+000660
+000670 01  KJ-DAY-IDX               PIC 9(4) COMP VALUE 0.
+000680 01  KJ-DAYS-RAN-COUNT        PIC 9(4) COMP VALUE 0.
+000690 01  KJ-DAYS-OUTSTANDING-CNT  PIC 9(4) COMP VALUE 0.
+000700
+000710 01  KJ-CALRESLT-EOF-SW       PIC X(01) VALUE "N".
+000720     88  KJ-CALRESLT-EOF             VALUE "Y".
+000730
+000740 PROCEDURE DIVISION.
+000750*-----------------------------------------------------------------
+000760* 0000-MAINLINE.
+000770*-----------------------------------------------------------------
+000780 0000-MAINLINE.
+000790     PERFORM 1000-LOAD-RESULTS
+000800         THRU 1000-LOAD-RESULTS-EXIT.
+000810     PERFORM 2000-WRITE-REPORT
+000820         THRU 2000-WRITE-REPORT-EXIT
+000830         VARYING KJ-DAY-IDX FROM 1 BY 1 UNTIL KJ-DAY-IDX > 24.
+000840     DISPLAY "DAYS RUN: "         KJ-DAYS-RAN-COUNT.
+000850     DISPLAY "DAYS OUTSTANDING: " KJ-DAYS-OUTSTANDING-CNT.
+000860     STOP RUN.
+000870
+000880*-----------------------------------------------------------------
+000890* 1000-LOAD-RESULTS - READS EVERY RECORD OFF CALRESLT INTO THE
+000900* DAY TABLE.  IF A DAY HAS RUN MORE THAN ONCE (A RERUN) THE LAST
+000910* RECORD ON FILE FOR THAT DAY WINS, SINCE CALRESLT IS READ IN
+000920* THE ORDER THE DAYS WERE APPENDED.
+000930*-----------------------------------------------------------------
+000940 1000-LOAD-RESULTS.
+000950     OPEN INPUT CALRESLT.
+000960     PERFORM 1100-READ-RESULT
+000970         THRU 1100-READ-RESULT-EXIT
+000980         WITH TEST AFTER UNTIL KJ-CALRESLT-EOF.
+000990     CLOSE CALRESLT.
+001000 1000-LOAD-RESULTS-EXIT.
+001010     EXIT.
+001020
+001030*-----------------------------------------------------------------
+001040* 1100-READ-RESULT - POSTS ONE CALRESLT RECORD INTO ITS DAY'S
+001050* SLOT IN THE DAY TABLE.  A RECORD WHOSE DAY NUMBER IS OUTSIDE
+001060* 1 THRU 24 - A BAD OR MISCONFIGURED DAY PROGRAM - IS DISCARDED
+001070* WITH A CONSOLE WARNING RATHER THAN USED AS A KJ-DAY-TABLE
+001080* SUBSCRIPT.
+001090*-----------------------------------------------------------------
+001100 1100-READ-RESULT.
+001110     READ CALRESLT
+001120         AT END
+001130             SET KJ-CALRESLT-EOF TO TRUE
+001140         NOT AT END
+001150             IF KJ-CAL-DAY-NUM < 1 OR KJ-CAL-DAY-NUM > 24
+001160                 DISPLAY "KJ0040W CALRESLT RECORD DISCARDED - "
+001170                     "DAY NUMBER OUT OF RANGE."
+001180             ELSE
+001190                 MOVE KJ-CAL-DAY-NUM TO KJ-DAY-IDX
+001200                 SET KJ-DAY-RAN (KJ-DAY-IDX) TO TRUE
+001210                 MOVE KJ-CAL-PROGRAM-ID TO
+001220                    KJ-DAY-PROGRAM-ID (KJ-DAY-IDX)
+001230                 MOVE KJ-CAL-ANSWER TO KJ-DAY-ANSWER (KJ-DAY-IDX)
+001240                 MOVE KJ-CAL-RUN-DATE TO
+001250                    KJ-DAY-RUN-DATE (KJ-DAY-IDX)
+001260             END-IF
+001270     END-READ.
+001280 1100-READ-RESULT-EXIT.
+001290     EXIT.
+001300
+001310*-----------------------------------------------------------------
+001320* 2000-WRITE-REPORT - ONE REPORT RECORD FOR EACH CALENDAR DAY,
+001330* RAN OR OUTSTANDING.
+001340*-----------------------------------------------------------------
+001350 2000-WRITE-REPORT.
+001360     IF KJ-DAY-IDX = 1
+001370         OPEN OUTPUT CALRPTOUT
+001380     END-IF.
+001390     MOVE KJ-DAY-IDX TO KJ-CRP-DAY-NUM.
+001400     IF KJ-DAY-RAN (KJ-DAY-IDX)
+001410         MOVE "RAN"        TO KJ-CRP-STATUS
+001420         MOVE KJ-DAY-PROGRAM-ID (KJ-DAY-IDX)
+001430             TO KJ-CRP-PROGRAM-ID
+001440         MOVE KJ-DAY-ANSWER (KJ-DAY-IDX)   TO KJ-CRP-ANSWER
+001450         MOVE KJ-DAY-RUN-DATE (KJ-DAY-IDX) TO KJ-CRP-RUN-DATE
+001460         ADD 1 TO KJ-DAYS-RAN-COUNT
+001470     ELSE
+001480         MOVE "OUTSTANDING" TO KJ-CRP-STATUS
+001490         MOVE SPACES        TO KJ-CRP-PROGRAM-ID
+001500         MOVE 0              TO KJ-CRP-ANSWER
+001510         MOVE 0              TO KJ-CRP-RUN-DATE
+001520         ADD 1 TO KJ-DAYS-OUTSTANDING-CNT
+001530     END-IF.
+001540     WRITE KJ-CRP-REPORT-RECORD.
+001550     IF KJ-DAY-IDX = 24
+001560         CLOSE CALRPTOUT
+001570     END-IF.
+001580 2000-WRITE-REPORT-EXIT.
+001590     EXIT.
