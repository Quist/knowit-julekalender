@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020* KJCALREC.CPY
+000030* CALENDAR-WIDE RESULTS RECORD.  EVERY DAY'S PROGRAM (01 THRU 24)
+000040* APPENDS ONE RECORD HERE WHEN IT FINISHES A RUN, SO THE MONTH-
+000050* END ROLLUP (KJCALRPT) CAN TELL WHICH DAYS HAVE RUN AND WHICH
+000060* ARE STILL OUTSTANDING WITHOUT EACH DAY'S PROGRAM KNOWING
+000070* ANYTHING ABOUT THE OTHERS.  SHARED ACROSS ALL DAY PROGRAMS, SO
+000080* THIS COPYBOOK LIVES UNDER THE TOP-LEVEL copybooks DIRECTORY
+000090* RATHER THAN UNDER ANY ONE DAY'S OWN copybooks DIRECTORY.
+000100*
+000110* MOD-HISTORY.
+000120*     2026-08-09 JAK  NEW COPYBOOK - CALENDAR-WIDE RESULTS ROLLUP.
+000130*     2026-08-09 JAK  WIDENED KJ-CAL-ANSWER TO PIC 9(15).
+000140*****************************************************************
+000150 01  KJ-CAL-RESULT-RECORD.
+000160     05  KJ-CAL-DAY-NUM        PIC 9(2).
+000170     05  KJ-CAL-PROGRAM-ID     PIC X(08).
+000180     05  KJ-CAL-ANSWER         PIC 9(15).
+000190     05  KJ-CAL-RUN-DATE       PIC 9(8).
+000200     05  KJ-CAL-RUN-TIME       PIC 9(8).
+000210     05  FILLER                PIC X(10).
