@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020* KJCRPREC.CPY
+000030* MONTH-END CALENDAR ROLLUP REPORT RECORD.  ONE RECORD PER DAY
+000040* (01 THRU 24) SHOWING WHETHER THAT DAY'S PROGRAM HAS RUN AND,
+000050* IF SO, ITS ANSWER AND WHEN IT RAN; OTHERWISE MARKED
+000060* OUTSTANDING.  WRITTEN BY KJCALRPT.
+000070*
+000080* MOD-HISTORY.
+000090*     2026-08-09 JAK  NEW COPYBOOK - CALENDAR-WIDE RESULTS ROLLUP.
+000100*     2026-08-09 JAK  WIDENED KJ-CRP-ANSWER TO PIC 9(15).
+000110*****************************************************************
+000120 01  KJ-CRP-REPORT-RECORD.
+000130     05  KJ-CRP-DAY-NUM        PIC 9(2).
+000140     05  KJ-CRP-STATUS         PIC X(11).
+000150     05  KJ-CRP-PROGRAM-ID     PIC X(08).
+000160     05  KJ-CRP-ANSWER         PIC 9(15).
+000170     05  KJ-CRP-RUN-DATE       PIC 9(8).
+000180     05  FILLER                PIC X(10).
