@@ -1,35 +1,766 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. KNOW-IT-JULEKALENDER.
-
-DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 WS-CNT PIC 9(4) VALUE 0.
-	01 WS-SUM PIC 9(9) VALUE 0.
-	01 WS-REMAINDER PIC 9 VALUE 0.
-	01 WS-TMP PIC 9(9) VALUE 0.
-	01 Q PIC 9(5) VALUE 0.
-	01 WS-REVERSED PIC 9(6) VALUE 0.
-
-PROCEDURE DIVISION.
-	A-PARA.
-	PERFORM PRIME-PARA WITH TEST AFTER UNTIL WS-CNT>1000.
-	DISPLAY "Result: " WS-SUM
-	STOP RUN.
-
-	PRIME-PARA.
-	IF FUNCTION MOD (WS-CNT, 7) IS EQUAL TO 0 THEN
-   		MOVE WS-CNT TO WS-TMP
-   		MOVE "000000" TO WS-REVERSED
-   		PERFORM REVERSE-PARA UNTIL WS-TMP < 1
-   		IF FUNCTION MOD (WS-REVERSED, 7) IS EQUAL TO 0 THEN
-   			COMPUTE WS-SUM = WS-SUM + WS-CNT
-
-   	END-IF.
-    ADD 1 TO WS-CNT.
-
-	REVERSE-PARA.
-	DIVIDE WS-TMP BY 10 GIVING Q REMAINDER WS-REMAINDER.
-	COMPUTE WS-REVERSED = WS-REVERSED * 10 + WS-REMAINDER.
-	MOVE Q TO WS-TMP.
-
-STOP-RUN.
\ No newline at end of file
+000010*****************************************************************
+000020* IDENTIFICATION DIVISION.
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.    KNOW-IT-JULEKALENDER.
+000060 AUTHOR.        J A KLAUSEN.
+000070 INSTALLATION.  KNOWIT BATCH SHOP - ADVENT CALENDAR.
+000080 DATE-WRITTEN.  2025-12-01.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* DAY 07 OF THE ADVENT CALENDAR.  FOR A RANGE OF WHOLE NUMBERS,
+000120* FINDS EVERY VALUE THAT DIVIDES EVENLY BY A DIVISOR BOTH
+000130* FORWARDS AND WITH ITS DIGITS REVERSED, AND SUMS THEM.
+000140*
+000150* RANGE AND DIVISOR ARE SUPPLIED ON A CONTROL CARD SO THE JOB
+000160* CAN BE RERUN FOR A DIFFERENT YEAR'S PUZZLE WITHOUT A RECOMPILE.
+000170* A DETAIL RECORD IS WRITTEN FOR EVERY QUALIFYING VALUE SO THE
+000180* FINAL SUM CAN BE AUDITED BACK TO THE NUMBERS BEHIND IT.
+000190*
+000200* MOD-HISTORY.
+000210*     2025-12-01 JAK  ORIGINAL PROGRAM.
+000220*     2026-08-09 JAK  EXTERNALIZED RANGE/DIVISOR VIA CONTROL CARD
+000230*                     (WAS HARD-CODED AS WS-CNT>1000 AND MOD 7).
+000240*     2026-08-09 JAK  ADDED DETAIL REPORT OF QUALIFYING VALUES.
+000250*     2026-08-09 JAK  ADDED CHECKPOINT/RESTART FOR THE WS-CNT
+000260*                     LOOP.
+000270*     2026-08-09 JAK  ADDED CONTROL-TOTAL TRAILER AND
+000280*                     RECONCILIATION AGAINST AN EXPECTED OR
+000290*                     PRIOR-RUN SUM.
+000300*     2026-08-09 JAK  ADDED RULE-DRIVEN MULTI-DIVISOR PROCESSING
+000310*                     (WAS A SINGLE HARD-CODED MOD 7 TEST) DRIVEN
+000320*                     BY A RULE TRANSACTION FILE, ONE RESULT
+000330*                     RECORD PER RULE.
+000340*     2026-08-09 JAK  ADDED AUDIT LOG OF EVERY RUN (OPERATOR,
+000350*                     DATE/TIME, RANGE, DIVISOR, RESULT).
+000360*     2026-08-09 JAK  ADDED SCOREOUT EXTRACT OF QUALIFYING VALUES
+000370*                     FOR THE DOWNSTREAM SCORING SYSTEM'S
+000380*                     OVERNIGHT PICKUP.
+000390*     2026-08-09 JAK  ADDED KJ-CTL-STEP-NUM AND PARTOUT SO A
+000400*                     LARGE RANGE CAN BE SPLIT ACROSS JOB STEPS
+000410*                     AND ROLLED UP (SEE KJROLLUP) TO FIT THE
+000420*                     OVERNIGHT WINDOW.
+000430*     2026-08-09 JAK  APPENDS THIS RUN'S ANSWER TO THE SHARED
+000440*                     CALENDAR-WIDE RESULTS FILE (SEE KJCALRPT).
+000450*     2026-08-09 JAK  WIDENED WS-SUM AND EVERY DOWNSTREAM
+000460*                     SUM FIELD TO PIC 9(15) SO A LARGER
+000470*                     RANGE'S TOTAL CANNOT OVERFLOW.
+000480*     2026-08-09 JAK  DETAILOUT/RESULTOUT/SCOREOUT NOW OPEN
+000490*                     EXTEND RATHER THAN OUTPUT ON A
+000500*                     CHECKPOINT-RESTART, SO A RESTARTED RUN
+000510*                     NO LONGER TRUNCATES ITS OWN PRIOR
+000520*                     OUTPUT.  CHECKFILE ITSELF IS NOW OPENED
+000530*                     EXTEND AFTER A RESTART READ INSTEAD OF
+000540*                     BEING RECREATED, SO A SECOND ABEND
+000550*                     BEFORE THE NEXT CHECKPOINT DOES NOT LOSE
+000560*                     THE ONE JUST READ.  2100-READ-RULE NOW
+000570*                     GUARDS KJ-RULE-TABLE'S 50-ENTRY LIMIT
+000580*                     AND DISCARDS ANY RULEFILE RECORD BEYOND
+000590*                     IT WITH A CONSOLE WARNING.  TRAILEROUT
+000600*                     NOW SHARES KJTRLREC (COPY) WITH
+000610*                     TRAILERIN INSTEAD OF ITS OWN INLINE
+000620*                     RECORD LAYOUT.
+000630*     2026-08-09 JAK  CORRECTED CALRESLT'S RECORD LENGTH TO 51
+000640*                     CHARACTERS (MATCHING KJCALREC) - HAD BEEN
+000650*                     LEFT AT 59 BY A MISCOUNT WHEN KJ-CAL-ANSWER
+000660*                     WAS WIDENED.  A ZERO DIVISOR ON THE CONTROL
+000670*                     CARD OR A RULEFILE RECORD IS NOW DISCARDED
+000680*                     WITH A CONSOLE WARNING INSTEAD OF REACHING
+000690*                     FUNCTION MOD.  ADDED KJ-AUDIT-DIVISOR, SET
+000700*                     ONCE ALONGSIDE KJ-LOW/KJ-HIGH, SO AUDITLOG
+000710*                     REPORTS THE CONTROL CARD'S OWN DIVISOR
+000720*                     RATHER THAN WHICHEVER RULE RAN LAST.
+000730*                     CHECKFILE NOW ALSO CARRIES THE LOW/HIGH/
+000740*                     DIVISOR IN EFFECT WHEN IT WAS WRITTEN, AND
+000750*                     A RESTART COMPARES THEM AGAINST THE CURRENT
+000760*                     CONTROL CARD BEFORE TRUSTING THE CHECKPOINT,
+000770*                     INSTEAD OF BLINDLY RESUMING A CHECKFILE LEFT
+000780*                     OVER FROM A DIFFERENT RUN.
+000790*     2026-08-09 JAK  DETAILOUT/RESULTOUT/SCOREOUT NOW ALSO OPEN
+000800*                     EXTEND WHENEVER KJ-CTL-STEP-NUM IS PRESENT,
+000810*                     NOT JUST ON A CHECKPOINT RESTART, SO A
+000820*                     SPLIT-RANGE JOB STEP NO LONGER TRUNCATES
+000830*                     THE PRIOR STEP'S RECORDS.  A SPLIT-RANGE
+000840*                     STEP WITH NO EXPLICIT KJ-CTL-EXPECTED-SUM
+000850*                     OF ITS OWN NO LONGER FALLS BACK TO
+000860*                     TRAILERIN'S PRIOR FULL-RANGE TOTAL FOR
+000870*                     RECONCILIATION, WHICH NEVER MATCHED ITS
+000880*                     OWN PARTIAL SUM.  CHECKFILE NOW ALSO
+000890*                     CARRIES THE LOADED RULE TABLE'S COUNT AND
+000900*                     A CONTROL TOTAL OVER ITS DIVISOR/LOW/HIGH
+000910*                     VALUES, SO A RESTART CAN TELL A CHECKPOINT
+000920*                     WRITTEN AGAINST A DIFFERENT RULEFILE APART
+000930*                     FROM ONE WRITTEN AGAINST THE CURRENT ONE.
+000940*****************************************************************
+000950 ENVIRONMENT DIVISION.
+000960 CONFIGURATION SECTION.
+000970 SOURCE-COMPUTER.   IBM-370.
+000980 OBJECT-COMPUTER.   IBM-370.
+000990 INPUT-OUTPUT SECTION.
+001000 FILE-CONTROL.
+001010     SELECT CTLCARD  ASSIGN TO CTLCARD
+001020         ORGANIZATION IS SEQUENTIAL.
+001030
+001040     SELECT DETAILOUT ASSIGN TO DETAILOUT
+001050         ORGANIZATION IS SEQUENTIAL.
+001060
+001070     SELECT CHECKFILE ASSIGN TO CHECKFILE
+001080         ORGANIZATION IS SEQUENTIAL.
+001090
+001100     SELECT TRAILERIN ASSIGN TO TRAILERIN
+001110         ORGANIZATION IS SEQUENTIAL.
+001120
+001130     SELECT TRAILEROUT ASSIGN TO TRAILEROUT
+001140         ORGANIZATION IS SEQUENTIAL.
+001150
+001160     SELECT DISCREPRPT ASSIGN TO DISCREPRPT
+001170         ORGANIZATION IS SEQUENTIAL.
+001180
+001190     SELECT RULEFILE ASSIGN TO RULEFILE
+001200         ORGANIZATION IS SEQUENTIAL.
+001210
+001220     SELECT RESULTOUT ASSIGN TO RESULTOUT
+001230         ORGANIZATION IS SEQUENTIAL.
+001240
+001250     SELECT AUDITLOG ASSIGN TO AUDITLOG
+001260         ORGANIZATION IS SEQUENTIAL.
+001270
+001280     SELECT SCOREOUT ASSIGN TO SCOREOUT
+001290         ORGANIZATION IS SEQUENTIAL.
+001300
+001310     SELECT PARTOUT ASSIGN TO PARTOUT
+001320         ORGANIZATION IS SEQUENTIAL.
+001330
+001340     SELECT CALRESLT ASSIGN TO CALRESLT
+001350         ORGANIZATION IS SEQUENTIAL.
+001360
+001370 DATA DIVISION.
+001380 FILE SECTION.
+001390 FD  CTLCARD
+001400     LABEL RECORDS ARE STANDARD
+001410     RECORD CONTAINS 55 CHARACTERS.
+001420     COPY KJCTLREC.
+001430
+001440 FD  DETAILOUT
+001450     LABEL RECORDS ARE STANDARD
+001460     RECORD CONTAINS 36 CHARACTERS.
+001470     COPY KJDTLREC.
+001480
+001490 FD  CHECKFILE
+001500     LABEL RECORDS ARE STANDARD
+001510     RECORD CONTAINS 103 CHARACTERS.
+001520     COPY KJCHKREC.
+001530
+001540 FD  TRAILERIN
+001550     LABEL RECORDS ARE STANDARD
+001560     RECORD CONTAINS 42 CHARACTERS.
+001570     COPY KJTRLREC.
+001580
+001590 FD  TRAILEROUT
+001600     LABEL RECORDS ARE STANDARD
+001610     RECORD CONTAINS 42 CHARACTERS.
+001620     COPY KJTRLREC.
+001630
+001640 FD  DISCREPRPT
+001650     LABEL RECORDS ARE STANDARD
+001660     RECORD CONTAINS 48 CHARACTERS.
+001670     COPY KJDSCREC.
+001680
+001690 FD  RULEFILE
+001700     LABEL RECORDS ARE STANDARD
+001710     RECORD CONTAINS 32 CHARACTERS.
+001720     COPY KJRULREC.
+001730
+001740 FD  RESULTOUT
+001750     LABEL RECORDS ARE STANDARD
+001760     RECORD CONTAINS 68 CHARACTERS.
+001770     COPY KJRESREC.
+001780
+001790 FD  AUDITLOG
+001800     LABEL RECORDS ARE STANDARD
+001810     RECORD CONTAINS 71 CHARACTERS.
+001820     COPY KJAUDREC.
+001830
+001840 FD  SCOREOUT
+001850     LABEL RECORDS ARE STANDARD
+001860     RECORD CONTAINS 44 CHARACTERS.
+001870     COPY KJSCOREC.
+001880
+001890 FD  PARTOUT
+001900     LABEL RECORDS ARE STANDARD
+001910     RECORD CONTAINS 64 CHARACTERS.
+001920     COPY KJPARREC.
+001930
+001940 FD  CALRESLT
+001950     LABEL RECORDS ARE STANDARD
+001960     RECORD CONTAINS 51 CHARACTERS.
+001970     COPY KJCALREC.
+001980
+001990 WORKING-STORAGE SECTION.
+002000*****************************************************************
+002010* ORIGINAL WORKING STORAGE - UNCHANGED NAMES AND MEANINGS.
+002020*****************************************************************
+002030 01  WS-CNT                  PIC 9(9) VALUE 0.
+002040 01  WS-SUM                  PIC 9(15) VALUE 0.
+002050 01  WS-REMAINDER            PIC 9 VALUE 0.
+002060 01  WS-TMP                  PIC 9(9) VALUE 0.
+002070 01  Q                       PIC 9(9) VALUE 0.
+002080 01  WS-REVERSED             PIC 9(9) VALUE 0.
+002090
+002100*****************************************************************
+002110* CONTROL-CARD WORKING FIELDS.  DEFAULTS MATCH THE ORIGINAL
+002120* HARD-CODED RANGE (0 THRU 1000) AND DIVISOR (7) WHEN NO CONTROL
+002130* CARD IS SUPPLIED.
+002140*****************************************************************
+002150 01  KJ-DIVISOR              PIC 9(4) VALUE 7.
+002160 01  KJ-LOW                  PIC 9(9) VALUE 0.
+002170 01  KJ-HIGH                 PIC 9(9) VALUE 1000.
+002180 01  KJ-OPERATOR             PIC X(08) VALUE "UNKNOWN".
+002190 01  KJ-STEP-NUM             PIC 9(4) VALUE 0.
+002200
+002210*****************************************************************
+002220* KJ-DIVISOR IS ALSO USED AS THE CURRENT RULE'S DIVISOR WHILE
+002230* 2500-PROCESS-RULE STEPS THROUGH KJ-RULE-TABLE, SO BY THE TIME
+002240* THE RULE LOOP FINISHES IT NO LONGER HOLDS THE CONTROL CARD'S
+002250* OWN DIVISOR.  KJ-AUDIT-DIVISOR IS SET ONCE IN 1000-INITIALIZE,
+002260* ALONGSIDE KJ-LOW/KJ-HIGH, AND IS NEVER TOUCHED AGAIN, SO
+002270* AUDITLOG CAN REPORT THE DIVISOR THAT ACTUALLY GOES WITH
+002280* KJ-LOW/KJ-HIGH RATHER THAN WHICHEVER RULE RAN LAST.
+002290*****************************************************************
+002300 01  KJ-AUDIT-DIVISOR         PIC 9(4) VALUE 7.
+002310
+002320*****************************************************************
+002330* CALENDAR-WIDE ROLLUP CONSTANTS - IDENTIFY THIS PROGRAM TO THE
+002340* SHARED CALRESLT RESULTS FILE READ BY KJCALRPT.
+002350*****************************************************************
+002360 01  KJ-CAL-DAY-NUMBER        PIC 9(2) VALUE 7.
+002370 01  KJ-CAL-PROGRAM-NAME      PIC X(08) VALUE "KNOWIT07".
+002380
+002390 01  KJ-CTLCARD-EOF-SW       PIC X(01) VALUE "N".
+002400     88  KJ-CTLCARD-EOF             VALUE "Y".
+002410
+002420*****************************************************************
+002430* DETAIL REPORT WORKING FIELDS.
+002440*****************************************************************
+002450 01  KJ-RUN-DATE             PIC 9(8) VALUE 0.
+002460 01  KJ-RUN-TIME             PIC 9(8) VALUE 0.
+002470 01  KJ-QUALIFY-COUNT        PIC 9(9) VALUE 0.
+002480
+002490*****************************************************************
+002500* CHECKPOINT/RESTART WORKING FIELDS.
+002510*****************************************************************
+002520 01  KJ-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 100.
+002530 01  KJ-ITERATIONS-SINCE-CKPT PIC 9(5) VALUE 0.
+002540
+002550 01  KJ-CHECKFILE-EOF-SW      PIC X(01) VALUE "N".
+002560     88  KJ-CHECKFILE-EOF            VALUE "Y".
+002570 01  KJ-RESTARTED-SW          PIC X(01) VALUE "N".
+002580     88  KJ-RESTARTED                VALUE "Y".
+002590     88  KJ-NOT-RESTARTED            VALUE "N".
+002600
+002610*****************************************************************
+002620* CONTROL-TOTAL RECONCILIATION WORKING FIELDS.  THE EXPECTED SUM
+002630* COMES FROM THE CONTROL CARD WHEN SUPPLIED; OTHERWISE THE PRIOR
+002640* RUN'S TRAILER FILE (TRAILERIN) SUPPLIES IT.  WHEN NEITHER IS
+002650* ON FILE NO RECONCILIATION IS PERFORMED.
+002660*****************************************************************
+002670 01  KJ-EXPECTED-SUM          PIC 9(15) VALUE 0.
+002680 01  KJ-EXPECTED-SUM-SW       PIC X(01) VALUE "N".
+002690     88  KJ-HAVE-EXPECTED-SUM        VALUE "Y".
+002700
+002710 01  KJ-TRAILERIN-EOF-SW      PIC X(01) VALUE "N".
+002720     88  KJ-TRAILERIN-EOF            VALUE "Y".
+002730
+002740*****************************************************************
+002750* RULE-DRIVEN MULTI-DIVISOR WORKING FIELDS.  THE RULE TABLE IS
+002760* LOADED ONCE FROM RULEFILE; WHEN RULEFILE HAS NO RECORDS IT IS
+002770* LOADED WITH A SINGLE RULE BUILT FROM THE CONTROL-CARD
+002780* LOW/HIGH/DIVISOR SO A SITE WITH NO RULEFILE STILL GETS ITS ONE
+002790* RESULT RECORD.
+002800*****************************************************************
+002810 01  KJ-RULE-TABLE.
+002820     05  KJ-RULE-ENTRY OCCURS 50 TIMES.
+002830         10  KJ-RULE-DIVISOR  PIC 9(4).
+002840         10  KJ-RULE-LOW      PIC 9(9).
+002850         10  KJ-RULE-HIGH     PIC 9(9).
+002860
+002870 01  KJ-RULE-COUNT            PIC 9(4) COMP VALUE 0.
+002880*****************************************************************
+002890* KJ-RULE-CHECKSUM IS A CONTROL TOTAL OVER THE LOADED RULE
+002900* TABLE'S DIVISOR/LOW/HIGH VALUES (SEE 2050-CHECKSUM-RULES),
+002910* CARRIED ON THE CHECKPOINT RECORD SO A RESTART CAN TELL A
+002920* CHECKPOINT WRITTEN AGAINST A DIFFERENT RULEFILE FROM ONE
+002930* WRITTEN AGAINST THE CURRENT ONE, EVEN WHEN THE CONTROL CARD
+002940* ITSELF IS UNCHANGED.
+002950*****************************************************************
+002960 01  KJ-RULE-CHECKSUM         PIC 9(15) VALUE 0.
+002970 01  KJ-RULE-IDX              PIC 9(4) COMP VALUE 0.
+002980 01  KJ-START-RULE-IDX        PIC 9(4) COMP VALUE 1.
+002990 01  KJ-RULE-CUR-LOW          PIC 9(9) VALUE 0.
+003000 01  KJ-RULE-CUR-HIGH         PIC 9(9) VALUE 0.
+003010 01  KJ-RULE-SUM              PIC 9(15) VALUE 0.
+003020 01  KJ-RULE-QUALIFY-COUNT    PIC 9(9) VALUE 0.
+003030
+003040 01  KJ-RULEFILE-EOF-SW       PIC X(01) VALUE "N".
+003050     88  KJ-RULEFILE-EOF             VALUE "Y".
+003060
+003070 PROCEDURE DIVISION.
+003080*-----------------------------------------------------------------
+003090* 0000-MAINLINE.
+003100*-----------------------------------------------------------------
+003110 0000-MAINLINE.
+003120     PERFORM 1000-INITIALIZE
+003130         THRU 1000-INITIALIZE-EXIT.
+003140     PERFORM 2500-PROCESS-RULE
+003150         THRU 2500-PROCESS-RULE-EXIT
+003160         VARYING KJ-RULE-IDX FROM KJ-START-RULE-IDX BY 1
+003170             UNTIL KJ-RULE-IDX > KJ-RULE-COUNT.
+003180     CLOSE DETAILOUT.
+003190     CLOSE RESULTOUT.
+003200     CLOSE SCOREOUT.
+003210     CLOSE CHECKFILE.
+003220     PERFORM 4000-RECONCILE
+003230         THRU 4000-RECONCILE-EXIT.
+003240     PERFORM 4100-WRITE-AUDIT
+003250         THRU 4100-WRITE-AUDIT-EXIT.
+003260     PERFORM 4200-WRITE-PARTIAL
+003270         THRU 4200-WRITE-PARTIAL-EXIT.
+003280     PERFORM 4300-WRITE-CAL-RESULT
+003290         THRU 4300-WRITE-CAL-RESULT-EXIT.
+003300     DISPLAY "Result: " WS-SUM.
+003310     STOP RUN.
+003320
+003330*-----------------------------------------------------------------
+003340* 1000-INITIALIZE - READ THE CONTROL CARD FOR THE DEFAULT RANGE
+003350* AND DIVISOR; IF NONE IS SUPPLIED THE ORIGINAL DEFAULTS OF
+003360* 0 THRU 1000 AND DIVISOR 7 APPLY.  LOADS THE RULE TABLE, OPENS
+003370* THE DETAIL AND RESULT FILES, CAPTURES TODAY'S DATE FOR THEIR
+003380* RECORDS, AND RESUMES FROM A PRIOR CHECKPOINT WHEN ONE IS ON
+003390* FILE.  DETAILOUT/RESULTOUT/SCOREOUT ARE OPENED EXTEND RATHER
+003400* THAN OUTPUT WHENEVER KJ-STEP-NUM IS PRESENT, NOT JUST ON A
+003410* CHECKPOINT RESTART - A SPLIT-RANGE JOB STEP (SEE KJ-CTL-STEP-
+003420* NUM) IS A DIFFERENT SLICE OF THE RANGE, NOT AN ABEND RESTART, SO
+003430* KJ-RESTARTED ALONE WOULD LET EACH STEP TRUNCATE THE PRIOR
+003440* STEP'S RECORDS THE SAME WAY PARTOUT/CALRESLT WOULD HAVE
+003450* WITHOUT THEIR OWN OPEN EXTEND TREATMENT.
+003460*-----------------------------------------------------------------
+003470 1000-INITIALIZE.
+003480     ACCEPT KJ-RUN-DATE FROM DATE YYYYMMDD.
+003490     ACCEPT KJ-RUN-TIME FROM TIME.
+003500     OPEN INPUT CTLCARD.
+003510     READ CTLCARD
+003520         AT END
+003530             SET KJ-CTLCARD-EOF TO TRUE
+003540     END-READ.
+003550     IF NOT KJ-CTLCARD-EOF
+003560         MOVE KJ-CTL-LOW      TO KJ-LOW
+003570         MOVE KJ-CTL-HIGH     TO KJ-HIGH
+003580         MOVE KJ-CTL-DIVISOR  TO KJ-DIVISOR
+003590         IF KJ-DIVISOR = 0
+003600             DISPLAY "KJ0010W CONTROL CARD DIVISOR OF ZERO "
+003610                 "IGNORED - DEFAULT DIVISOR 7 USED."
+003620             MOVE 7 TO KJ-DIVISOR
+003630         END-IF
+003640         MOVE KJ-CTL-STEP-NUM TO KJ-STEP-NUM
+003650         IF KJ-CTL-OPERATOR NOT EQUAL TO SPACES
+003660             MOVE KJ-CTL-OPERATOR TO KJ-OPERATOR
+003670         END-IF
+003680         IF KJ-CTL-EXPECTED-SUM > 0
+003690             MOVE KJ-CTL-EXPECTED-SUM TO KJ-EXPECTED-SUM
+003700             SET KJ-HAVE-EXPECTED-SUM TO TRUE
+003710         END-IF
+003720     END-IF.
+003730     MOVE KJ-DIVISOR TO KJ-AUDIT-DIVISOR.
+003740     CLOSE CTLCARD.
+003750     IF NOT KJ-HAVE-EXPECTED-SUM AND KJ-STEP-NUM = 0
+003760         PERFORM 1200-READ-PRIOR-TRAILER
+003770             THRU 1200-READ-PRIOR-TRAILER-EXIT
+003780     END-IF.
+003790     PERFORM 2000-LOAD-RULES
+003800         THRU 2000-LOAD-RULES-EXIT.
+003810     PERFORM 2050-CHECKSUM-RULES
+003820         THRU 2050-CHECKSUM-RULES-EXIT
+003830         VARYING KJ-RULE-IDX FROM 1 BY 1 UNTIL
+003840             KJ-RULE-IDX > KJ-RULE-COUNT.
+003850     PERFORM 1100-TRY-RESTART
+003860         THRU 1100-TRY-RESTART-EXIT.
+003870     IF KJ-RESTARTED OR KJ-STEP-NUM > 0
+003880         OPEN EXTEND DETAILOUT
+003890         OPEN EXTEND RESULTOUT
+003900         OPEN EXTEND SCOREOUT
+003910     ELSE
+003920         OPEN OUTPUT DETAILOUT
+003930         OPEN OUTPUT RESULTOUT
+003940         OPEN OUTPUT SCOREOUT
+003950     END-IF.
+003960 1000-INITIALIZE-EXIT.
+003970     EXIT.
+003980
+003990*-----------------------------------------------------------------
+004000* 1200-READ-PRIOR-TRAILER - WHEN THE CONTROL CARD DID NOT SUPPLY
+004010* AN EXPECTED SUM, FALL BACK TO THE PRIOR RUN'S TRAILER ON
+004020* TRAILERIN, IF ONE IS ON FILE, AS THE RECONCILIATION TARGET.  NOT
+004030* PERFORMED FOR A SPLIT-RANGE JOB STEP (KJ-STEP-NUM NOT ZERO) -
+004040* TRAILERIN HOLDS A PRIOR FULL-RANGE TOTAL, WHICH WOULD NEVER
+004050* MATCH ANY ONE STEP'S OWN PARTIAL WS-SUM AND WOULD FIRE A FALSE
+004060* RECONCILIATION DISCREPANCY EVERY TIME A RANGE IS SPLIT.  A
+004070* SPLIT STEP STILL GETS RECONCILED IF ITS OWN CONTROL CARD GIVES
+004080* AN EXPLICIT KJ-CTL-EXPECTED-SUM FOR THAT SLICE.
+004090*-----------------------------------------------------------------
+004100 1200-READ-PRIOR-TRAILER.
+004110     OPEN INPUT TRAILERIN.
+004120     READ TRAILERIN
+004130         AT END
+004140             SET KJ-TRAILERIN-EOF TO TRUE
+004150         NOT AT END
+004160             MOVE KJ-TRL-SUM OF TRAILERIN TO KJ-EXPECTED-SUM
+004170             SET KJ-HAVE-EXPECTED-SUM TO TRUE
+004180     END-READ.
+004190     CLOSE TRAILERIN.
+004200 1200-READ-PRIOR-TRAILER-EXIT.
+004210     EXIT.
+004220
+004230*-----------------------------------------------------------------
+004240* 1100-TRY-RESTART - IF A CHECKPOINT FROM AN EARLIER, ABENDED
+004250* RUN IS ON FILE, RESUME THE LOOP FROM IT INSTEAD OF STARTING
+004260* THE RANGE OVER FROM KJ-LOW.
+004270*-----------------------------------------------------------------
+004280 1100-TRY-RESTART.
+004290     OPEN INPUT CHECKFILE.
+004300     PERFORM 1110-READ-CHECKFILE
+004310         THRU 1110-READ-CHECKFILE-EXIT
+004320         WITH TEST AFTER UNTIL KJ-CHECKFILE-EOF.
+004330     CLOSE CHECKFILE.
+004340     OPEN EXTEND CHECKFILE.
+004350 1100-TRY-RESTART-EXIT.
+004360     EXIT.
+004370
+004380*-----------------------------------------------------------------
+004390* 1110-READ-CHECKFILE - THE CHECKPOINT FILE IS SEQUENTIAL, SO
+004400* THE MOST RECENT CHECKPOINT IS THE LAST RECORD ON IT; KEEP
+004410* READING UNTIL END AND RETAIN WHATEVER WAS LAST READ.  A
+004420* CHECKFILE LEFT OVER FROM A RUN WITH A DIFFERENT CONTROL CARD,
+004430* OR THE SAME CONTROL CARD BUT A CHANGED RULEFILE (RULES ADDED,
+004440* REMOVED, OR REORDERED - SEE KJ-RULE-CHECKSUM), IS DETECTED BY
+004450* COMPARING ITS STORED LOW/HIGH/DIVISOR/RULE-COUNT/RULE-CHECKSUM
+004460* AGAINST THIS RUN'S AND IS IGNORED RATHER THAN BLINDLY RESUMED
+004470* FROM.
+004480*-----------------------------------------------------------------
+004490 1110-READ-CHECKFILE.
+004500     READ CHECKFILE
+004510         AT END
+004520             SET KJ-CHECKFILE-EOF TO TRUE
+004530         NOT AT END
+004540             IF KJ-CHK-LOW = KJ-LOW
+004550                 AND KJ-CHK-HIGH = KJ-HIGH
+004560                 AND KJ-CHK-DIVISOR = KJ-AUDIT-DIVISOR
+004570                 AND KJ-CHK-RULE-COUNT = KJ-RULE-COUNT
+004580                 AND KJ-CHK-RULE-CHECKSUM = KJ-RULE-CHECKSUM
+004590                 MOVE KJ-CHK-CNT               TO WS-CNT
+004600                 MOVE KJ-CHK-SUM               TO WS-SUM
+004610                 MOVE KJ-CHK-QUALIFY-COUNT
+004620                     TO KJ-QUALIFY-COUNT
+004630                 MOVE KJ-CHK-RULE-IDX     TO KJ-START-RULE-IDX
+004640                 MOVE KJ-CHK-RULE-SUM     TO KJ-RULE-SUM
+004650                 MOVE KJ-CHK-RULE-QUALIFY-COUNT
+004660                     TO KJ-RULE-QUALIFY-COUNT
+004670                 SET KJ-RESTARTED TO TRUE
+004680             ELSE
+004690                 DISPLAY "KJ0030W CHECKPOINT ON FILE DOES "
+004700                     "NOT MATCH THIS RUN'S CONTROL CARD - "
+004710                     "IGNORED, STARTING FROM KJ-LOW."
+004720             END-IF
+004730     END-READ.
+004740 1110-READ-CHECKFILE-EXIT.
+004750     EXIT.
+004760
+004770*-----------------------------------------------------------------
+004780* 2000-LOAD-RULES - LOADS THE RULE TABLE FROM RULEFILE.  WHEN
+004790* RULEFILE HAS NO RECORDS, FALLS BACK TO A SINGLE RULE BUILT
+004800* FROM THE CONTROL-CARD LOW/HIGH/DIVISOR SO THE JOB STILL
+004810* PRODUCES ONE RESULT WITHOUT A RULEFILE.
+004820*-----------------------------------------------------------------
+004830 2000-LOAD-RULES.
+004840     MOVE 0 TO KJ-RULE-COUNT.
+004850     OPEN INPUT RULEFILE.
+004860     PERFORM 2100-READ-RULE
+004870         THRU 2100-READ-RULE-EXIT
+004880         WITH TEST AFTER UNTIL KJ-RULEFILE-EOF.
+004890     CLOSE RULEFILE.
+004900     IF KJ-RULE-COUNT = 0
+004910         ADD 1 TO KJ-RULE-COUNT
+004920         MOVE KJ-DIVISOR TO KJ-RULE-DIVISOR (KJ-RULE-COUNT)
+004930         MOVE KJ-LOW     TO KJ-RULE-LOW     (KJ-RULE-COUNT)
+004940         MOVE KJ-HIGH    TO KJ-RULE-HIGH    (KJ-RULE-COUNT)
+004950     END-IF.
+004960 2000-LOAD-RULES-EXIT.
+004970     EXIT.
+004980
+004990*-----------------------------------------------------------------
+005000* 2050-CHECKSUM-RULES - FOLDS ONE RULE TABLE ENTRY'S DIVISOR/LOW/
+005010* HIGH INTO KJ-RULE-CHECKSUM, A CONTROL TOTAL OVER THE WHOLE
+005020* LOADED RULE TABLE CARRIED ON THE CHECKPOINT RECORD ALONGSIDE
+005030* KJ-RULE-COUNT SO A RESTART CAN TELL THE RULEFILE BEHIND A
+005040* CHECKPOINT APART FROM A DIFFERENT ONE WITH THE SAME RULE COUNT.
+005050*-----------------------------------------------------------------
+005060 2050-CHECKSUM-RULES.
+005070     IF KJ-RULE-IDX = 1
+005080         MOVE 0 TO KJ-RULE-CHECKSUM
+005090     END-IF.
+005100     COMPUTE KJ-RULE-CHECKSUM = KJ-RULE-CHECKSUM
+005110         + KJ-RULE-DIVISOR (KJ-RULE-IDX)
+005120         + KJ-RULE-LOW     (KJ-RULE-IDX)
+005130         + KJ-RULE-HIGH    (KJ-RULE-IDX).
+005140 2050-CHECKSUM-RULES-EXIT.
+005150     EXIT.
+005160
+005170*-----------------------------------------------------------------
+005180* 2100-READ-RULE - READS ONE RULE TRANSACTION RECORD INTO THE
+005190* NEXT FREE SLOT OF THE RULE TABLE.
+005200*-----------------------------------------------------------------
+005210 2100-READ-RULE.
+005220     READ RULEFILE
+005230         AT END
+005240             SET KJ-RULEFILE-EOF TO TRUE
+005250         NOT AT END
+005260             IF KJ-RUL-DIVISOR = 0
+005270                 DISPLAY "KJ0220W RULEFILE RECORD DISCARDED -"
+005280                     " ZERO DIVISOR."
+005290             ELSE
+005300                 IF KJ-RULE-COUNT < 50
+005310                     ADD 1 TO KJ-RULE-COUNT
+005320                     MOVE KJ-RUL-DIVISOR TO
+005330                        KJ-RULE-DIVISOR (KJ-RULE-COUNT)
+005340                     MOVE KJ-RUL-LOW TO
+005350                        KJ-RULE-LOW (KJ-RULE-COUNT)
+005360                     MOVE KJ-RUL-HIGH TO
+005370                        KJ-RULE-HIGH (KJ-RULE-COUNT)
+005380                 ELSE
+005390                     DISPLAY "KJ0210W RULEFILE RECORD DISCARDED -"
+005400                         " BEYOND 50 RULES."
+005410                 END-IF
+005420             END-IF
+005430     END-READ.
+005440 2100-READ-RULE-EXIT.
+005450     EXIT.
+005460
+005470*-----------------------------------------------------------------
+005480* 2500-PROCESS-RULE - RUNS THE QUALIFYING-NUMBER TEST FOR ONE
+005490* RULE'S DIVISOR AND RANGE, THEN WRITES ITS RESULT RECORD.  WHEN
+005500* THIS IS THE RULE A CHECKPOINT RESTART LANDED IN, WS-CNT AND
+005510* THE PER-RULE SUM/COUNT ARE ALREADY SET FROM THE CHECKPOINT AND
+005520* ARE NOT RESET.
+005530*-----------------------------------------------------------------
+005540 2500-PROCESS-RULE.
+005550     MOVE KJ-RULE-DIVISOR (KJ-RULE-IDX) TO KJ-DIVISOR.
+005560     MOVE KJ-RULE-LOW     (KJ-RULE-IDX) TO KJ-RULE-CUR-LOW.
+005570     MOVE KJ-RULE-HIGH    (KJ-RULE-IDX) TO KJ-RULE-CUR-HIGH.
+005580     IF KJ-RESTARTED AND KJ-RULE-IDX = KJ-START-RULE-IDX
+005590         CONTINUE
+005600     ELSE
+005610         MOVE KJ-RULE-CUR-LOW TO WS-CNT
+005620         MOVE 0 TO KJ-RULE-SUM
+005630         MOVE 0 TO KJ-RULE-QUALIFY-COUNT
+005640     END-IF.
+005650     PERFORM 3000-PRIME-PARA
+005660         THRU 3000-PRIME-PARA-EXIT
+005670         WITH TEST AFTER UNTIL WS-CNT > KJ-RULE-CUR-HIGH.
+005680     PERFORM 2600-WRITE-RESULT
+005690         THRU 2600-WRITE-RESULT-EXIT.
+005700 2500-PROCESS-RULE-EXIT.
+005710     EXIT.
+005720
+005730*-----------------------------------------------------------------
+005740* 2600-WRITE-RESULT - ONE RESULT RECORD FOR THE RULE JUST
+005750* FINISHED, FOR THE SCORING/ROLLUP SYSTEMS TO PICK UP.
+005760*-----------------------------------------------------------------
+005770 2600-WRITE-RESULT.
+005780     MOVE KJ-RULE-IDX          TO KJ-RES-RULE-NUM.
+005790     MOVE KJ-DIVISOR           TO KJ-RES-DIVISOR.
+005800     MOVE KJ-RULE-CUR-LOW      TO KJ-RES-LOW.
+005810     MOVE KJ-RULE-CUR-HIGH     TO KJ-RES-HIGH.
+005820     MOVE KJ-RULE-SUM          TO KJ-RES-SUM.
+005830     MOVE KJ-RULE-QUALIFY-COUNT TO KJ-RES-QUALIFY-COUNT.
+005840     MOVE KJ-RUN-DATE          TO KJ-RES-RUN-DATE.
+005850     WRITE KJ-RESULT-RECORD.
+005860 2600-WRITE-RESULT-EXIT.
+005870     EXIT.
+005880
+005890*-----------------------------------------------------------------
+005900* 3000-PRIME-PARA - ORIGINAL QUALIFYING-NUMBER TEST, NOW DRIVEN
+005910* BY KJ-DIVISOR INSTEAD OF A HARD-CODED 7, WRITING ONE DETAIL
+005920* RECORD FOR EVERY VALUE THAT QUALIFIES, AND TAKING A
+005930* CHECKPOINT EVERY KJ-CHECKPOINT-INTERVAL ITERATIONS.
+005940*-----------------------------------------------------------------
+005950 3000-PRIME-PARA.
+005960     IF FUNCTION MOD (WS-CNT, KJ-DIVISOR) IS EQUAL TO 0
+005970         MOVE WS-CNT    TO WS-TMP
+005980         MOVE 0         TO WS-REVERSED
+005990         PERFORM 3100-REVERSE-PARA
+006000             THRU 3100-REVERSE-PARA-EXIT
+006010             UNTIL WS-TMP < 1
+006020         IF FUNCTION MOD (WS-REVERSED, KJ-DIVISOR) IS EQUAL TO 0
+006030             COMPUTE WS-SUM = WS-SUM + WS-CNT
+006040             COMPUTE KJ-RULE-SUM = KJ-RULE-SUM + WS-CNT
+006050             ADD 1 TO KJ-QUALIFY-COUNT
+006060             ADD 1 TO KJ-RULE-QUALIFY-COUNT
+006070             PERFORM 3200-WRITE-DETAIL
+006080                 THRU 3200-WRITE-DETAIL-EXIT
+006090             PERFORM 3210-WRITE-SCOREOUT
+006100                 THRU 3210-WRITE-SCOREOUT-EXIT
+006110         END-IF
+006120     END-IF.
+006130     ADD 1 TO WS-CNT.
+006140     ADD 1 TO KJ-ITERATIONS-SINCE-CKPT.
+006150     IF KJ-ITERATIONS-SINCE-CKPT >= KJ-CHECKPOINT-INTERVAL
+006160         PERFORM 3300-WRITE-CHECKPOINT
+006170             THRU 3300-WRITE-CHECKPOINT-EXIT
+006180     END-IF.
+006190 3000-PRIME-PARA-EXIT.
+006200     EXIT.
+006210
+006220*-----------------------------------------------------------------
+006230* 3100-REVERSE-PARA - ORIGINAL DIGIT-REVERSAL LOGIC, UNCHANGED.
+006240*-----------------------------------------------------------------
+006250 3100-REVERSE-PARA.
+006260     DIVIDE WS-TMP BY 10 GIVING Q REMAINDER WS-REMAINDER.
+006270     COMPUTE WS-REVERSED = WS-REVERSED * 10 + WS-REMAINDER.
+006280     MOVE Q TO WS-TMP.
+006290 3100-REVERSE-PARA-EXIT.
+006300     EXIT.
+006310
+006320*-----------------------------------------------------------------
+006330* 3200-WRITE-DETAIL - ONE DETAIL RECORD FOR A VALUE THAT
+006340* QUALIFIED, SO IT CAN BE AUDITED AGAINST THE FINAL SUM.
+006350*-----------------------------------------------------------------
+006360 3200-WRITE-DETAIL.
+006370     MOVE WS-CNT      TO KJ-DTL-CNT.
+006380     MOVE WS-REVERSED TO KJ-DTL-REVERSED.
+006390     MOVE KJ-RUN-DATE TO KJ-DTL-RUN-DATE.
+006400     WRITE KJ-DETAIL-RECORD.
+006410 3200-WRITE-DETAIL-EXIT.
+006420     EXIT.
+006430
+006440*-----------------------------------------------------------------
+006450* 3210-WRITE-SCOREOUT - ONE EXTRACT RECORD PER QUALIFYING VALUE
+006460* FOR THE DOWNSTREAM SCORING SYSTEM'S OVERNIGHT PICKUP.
+006470*-----------------------------------------------------------------
+006480 3210-WRITE-SCOREOUT.
+006490     MOVE KJ-RULE-IDX TO KJ-SCR-RULE-NUM.
+006500     MOVE KJ-DIVISOR  TO KJ-SCR-DIVISOR.
+006510     MOVE WS-CNT      TO KJ-SCR-CNT.
+006520     MOVE WS-REVERSED TO KJ-SCR-REVERSED.
+006530     MOVE KJ-RUN-DATE TO KJ-SCR-RUN-DATE.
+006540     WRITE KJ-SCORE-RECORD.
+006550 3210-WRITE-SCOREOUT-EXIT.
+006560     EXIT.
+006570
+006580*-----------------------------------------------------------------
+006590* 3300-WRITE-CHECKPOINT - CAPTURES ENOUGH STATE TO RESTART THE
+006600* LOOP WITHOUT REPROCESSING FROM KJ-LOW.
+006610*-----------------------------------------------------------------
+006620 3300-WRITE-CHECKPOINT.
+006630     MOVE WS-CNT               TO KJ-CHK-CNT.
+006640     MOVE WS-SUM               TO KJ-CHK-SUM.
+006650     MOVE KJ-QUALIFY-COUNT     TO KJ-CHK-QUALIFY-COUNT.
+006660     MOVE KJ-RULE-IDX          TO KJ-CHK-RULE-IDX.
+006670     MOVE KJ-RULE-SUM          TO KJ-CHK-RULE-SUM.
+006680     MOVE KJ-RULE-QUALIFY-COUNT
+006690                               TO KJ-CHK-RULE-QUALIFY-COUNT.
+006700     MOVE KJ-LOW                TO KJ-CHK-LOW.
+006710     MOVE KJ-HIGH               TO KJ-CHK-HIGH.
+006720     MOVE KJ-AUDIT-DIVISOR       TO KJ-CHK-DIVISOR.
+006730     MOVE KJ-RULE-COUNT          TO KJ-CHK-RULE-COUNT.
+006740     MOVE KJ-RULE-CHECKSUM       TO KJ-CHK-RULE-CHECKSUM.
+006750     WRITE KJ-CHECKPOINT-RECORD.
+006760     MOVE 0 TO KJ-ITERATIONS-SINCE-CKPT.
+006770 3300-WRITE-CHECKPOINT-EXIT.
+006780     EXIT.
+006790
+006800*-----------------------------------------------------------------
+006810* 4000-RECONCILE - WRITES THIS RUN'S CONTROL-TOTAL TRAILER AND,
+006820* WHEN AN EXPECTED SUM WAS FOUND (CONTROL CARD OR PRIOR-RUN
+006830* TRAILER), COMPARES IT TO THIS RUN'S WS-SUM.  A MISMATCH GETS
+006840* A DISCREPANCY RECORD RATHER THAN JUST A CONSOLE MESSAGE.
+006850*-----------------------------------------------------------------
+006860 4000-RECONCILE.
+006870     OPEN OUTPUT TRAILEROUT.
+006880     MOVE WS-SUM           TO KJ-TRL-SUM OF TRAILEROUT.
+006890     MOVE KJ-QUALIFY-COUNT TO KJ-TRL-QUALIFY-COUNT OF TRAILEROUT.
+006900     MOVE KJ-RUN-DATE      TO KJ-TRL-RUN-DATE OF TRAILEROUT.
+006910     WRITE KJ-TRAILER-RECORD OF TRAILEROUT.
+006920     CLOSE TRAILEROUT.
+006930     IF KJ-HAVE-EXPECTED-SUM
+006940         IF KJ-EXPECTED-SUM NOT EQUAL TO WS-SUM
+006950             OPEN OUTPUT DISCREPRPT
+006960             MOVE KJ-EXPECTED-SUM TO KJ-DSC-EXPECTED-SUM
+006970             MOVE WS-SUM          TO KJ-DSC-ACTUAL-SUM
+006980             MOVE KJ-RUN-DATE     TO KJ-DSC-RUN-DATE
+006990             WRITE KJ-DISCREPANCY-RECORD
+007000             CLOSE DISCREPRPT
+007010             DISPLAY "RECONCILIATION DISCREPANCY - EXPECTED "
+007020                 KJ-EXPECTED-SUM " ACTUAL " WS-SUM
+007030         END-IF
+007040     END-IF.
+007050 4000-RECONCILE-EXIT.
+007060     EXIT.
+007070
+007080*-----------------------------------------------------------------
+007090* 4100-WRITE-AUDIT - APPENDS ONE ROW TO THE AUDIT LOG FOR THIS
+007100* RUN (OPERATOR, RUN DATE/TIME, RANGE AND DIVISOR, FINAL SUM).
+007110* AUDITLOG IS A GENERATION DATA GROUP; THE JCL CATALOGS A NEW
+007120* GENERATION EACH RUN SO THE HISTORY ACCUMULATES ACROSS RUNS.
+007130*-----------------------------------------------------------------
+007140 4100-WRITE-AUDIT.
+007150     OPEN OUTPUT AUDITLOG.
+007160     MOVE KJ-RUN-DATE TO KJ-AUD-RUN-DATE.
+007170     MOVE KJ-RUN-TIME TO KJ-AUD-RUN-TIME.
+007180     MOVE KJ-LOW      TO KJ-AUD-LOW.
+007190     MOVE KJ-HIGH     TO KJ-AUD-HIGH.
+007200     MOVE KJ-AUDIT-DIVISOR TO KJ-AUD-DIVISOR.
+007210     MOVE KJ-OPERATOR TO KJ-AUD-OPERATOR.
+007220     MOVE WS-SUM      TO KJ-AUD-SUM.
+007230     WRITE KJ-AUDIT-RECORD.
+007240     CLOSE AUDITLOG.
+007250 4100-WRITE-AUDIT-EXIT.
+007260     EXIT.
+007270
+007280*-----------------------------------------------------------------
+007290* 4200-WRITE-PARTIAL - WHEN A LARGE RANGE IS SPLIT ACROSS SEVERAL
+007300* JOB STEPS, THIS STEP'S SLICE AND ITS SUM/QUALIFY COUNT ARE
+007310* APPENDED TO PARTOUT SO KJROLLUP CAN COMBINE ALL THE STEPS'
+007320* PARTIALS INTO ONE TOTAL FOR THE FULL RANGE.  THE JCL ALLOCATES
+007330* PARTOUT DISP=MOD SO EACH STEP'S RECORD ADDS TO THE ONES BEFORE
+007340* IT INSTEAD OF REPLACING THEM.
+007350*-----------------------------------------------------------------
+007360 4200-WRITE-PARTIAL.
+007370     OPEN EXTEND PARTOUT.
+007380     MOVE KJ-STEP-NUM      TO KJ-PAR-STEP-NUM.
+007390     MOVE KJ-LOW           TO KJ-PAR-LOW.
+007400     MOVE KJ-HIGH          TO KJ-PAR-HIGH.
+007410     MOVE WS-SUM           TO KJ-PAR-SUM.
+007420     MOVE KJ-QUALIFY-COUNT TO KJ-PAR-QUALIFY-COUNT.
+007430     MOVE KJ-RUN-DATE      TO KJ-PAR-RUN-DATE.
+007440     WRITE KJ-PARTIAL-RECORD.
+007450     CLOSE PARTOUT.
+007460 4200-WRITE-PARTIAL-EXIT.
+007470     EXIT.
+007480
+007490*-----------------------------------------------------------------
+007500* 4300-WRITE-CAL-RESULT - APPENDS THIS RUN'S ANSWER TO THE
+007510* CALENDAR-WIDE RESULTS FILE SO THE MONTH-END ROLLUP (KJCALRPT)
+007520* CAN TELL THIS DAY HAS RUN.  CALRESLT IS SHARED BY ALL 24 DAY
+007530* PROGRAMS; THE JCL ALLOCATES IT DISP=MOD SO EVERY DAY'S RECORD
+007540* ADDS TO THE OTHERS INSTEAD OF REPLACING THEM.
+007550*-----------------------------------------------------------------
+007560 4300-WRITE-CAL-RESULT.
+007570     OPEN EXTEND CALRESLT.
+007580     MOVE KJ-CAL-DAY-NUMBER   TO KJ-CAL-DAY-NUM.
+007590     MOVE KJ-CAL-PROGRAM-NAME TO KJ-CAL-PROGRAM-ID.
+007600     MOVE WS-SUM              TO KJ-CAL-ANSWER.
+007610     MOVE KJ-RUN-DATE         TO KJ-CAL-RUN-DATE.
+007620     MOVE KJ-RUN-TIME         TO KJ-CAL-RUN-TIME.
+007630     WRITE KJ-CAL-RESULT-RECORD.
+007640     CLOSE CALRESLT.
+007650 4300-WRITE-CAL-RESULT-EXIT.
+007660     EXIT.
