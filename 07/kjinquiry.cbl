@@ -0,0 +1,97 @@
+000010*****************************************************************
+000020* IDENTIFICATION DIVISION.
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.    KJINQUIRY.
+000060 AUTHOR.        J A KLAUSEN.
+000070 INSTALLATION.  KNOWIT BATCH SHOP - ADVENT CALENDAR.
+000080 DATE-WRITTEN.  2026-08-09.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* ONLINE INQUIRY FOR DAY 07.  LETS STAFF TEST A SINGLE CANDIDATE
+000120* NUMBER AGAINST A DIVISOR WITHOUT HAVING TO RUN THE FULL BATCH
+000130* JOB (KNOW-IT-JULEKALENDER) JUST TO CHECK ONE VALUE.  CALLS
+000140* KJCHECK1 FOR THE QUALIFYING-NUMBER TEST SO THE ONLINE ANSWER
+000150* AND THE BATCH ANSWER CAN NEVER DISAGREE.
+000160*
+000170* RUNS AS A CONVERSATIONAL TRANSACTION: PROMPTS FOR A CANDIDATE
+000180* AND A DIVISOR, DISPLAYS THE ANSWER, AND REPEATS UNTIL THE
+000190* OPERATOR ENTERS 9999 AS THE CANDIDATE TO SIGN OFF.
+000200*
+000210* MOD-HISTORY.
+000220*     2026-08-09 JAK  NEW PROGRAM - ONLINE INQUIRY FOR A SINGLE
+000230*                     CANDIDATE NUMBER.
+000240*     2026-08-09 JAK  VALIDATES THE DIVISOR IS GREATER THAN
+000250*                     ZERO BEFORE CALLING KJCHECK1, SINCE A
+000260*                     ZERO DIVISOR ABENDS THE FUNCTION MOD
+000270*                     CALL THERE.
+000280*****************************************************************
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER.   IBM-370.
+000320 OBJECT-COMPUTER.   IBM-370.
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350 01  KJ-INQ-CANDIDATE         PIC 9(9) VALUE 0.
+000360 01  KJ-INQ-DIVISOR           PIC 9(4) VALUE 7.
+000370 01  KJ-INQ-REVERSED          PIC 9(9) VALUE 0.
+000380 01  KJ-INQ-QUALIFY-SW        PIC X(01) VALUE "N".
+000390     88  KJ-INQ-QUALIFIES            VALUE "Y".
+000400
+000410 01  KJ-INQ-DONE-SW           PIC X(01) VALUE "N".
+000420     88  KJ-INQ-DONE                 VALUE "Y".
+000430
+000440 PROCEDURE DIVISION.
+000450*-----------------------------------------------------------------
+000460* 0000-MAINLINE.
+000470*-----------------------------------------------------------------
+000480 0000-MAINLINE.
+000490     PERFORM 1000-ASK-AND-ANSWER
+000500         THRU 1000-ASK-AND-ANSWER-EXIT
+000510         WITH TEST AFTER UNTIL KJ-INQ-DONE.
+000520     DISPLAY "KJINQUIRY - SIGNED OFF.".
+000530     STOP RUN.
+000540
+000550*-----------------------------------------------------------------
+000560* 1000-ASK-AND-ANSWER - PROMPTS FOR ONE CANDIDATE AND DIVISOR,
+000570* CALLS KJCHECK1, AND DISPLAYS THE ANSWER.  A CANDIDATE OF 9999
+000580* ENDS THE INQUIRY WITHOUT TESTING IT.
+000590*-----------------------------------------------------------------
+000600 1000-ASK-AND-ANSWER.
+000610     DISPLAY "ENTER CANDIDATE NUMBER (9999 TO END): ".
+000620     ACCEPT KJ-INQ-CANDIDATE.
+000630     IF KJ-INQ-CANDIDATE = 9999
+000640         SET KJ-INQ-DONE TO TRUE
+000650     ELSE
+000660         PERFORM 1050-GET-DIVISOR
+000670             THRU 1050-GET-DIVISOR-EXIT
+000680             WITH TEST AFTER UNTIL KJ-INQ-DIVISOR > 0
+000690         CALL "KJCHECK1" USING KJ-INQ-CANDIDATE
+000700                               KJ-INQ-DIVISOR
+000710                               KJ-INQ-REVERSED
+000720                               KJ-INQ-QUALIFY-SW
+000730
+000740         IF KJ-INQ-QUALIFIES
+000750             DISPLAY KJ-INQ-CANDIDATE " QUALIFIES - REVERSED IS "
+000760                 KJ-INQ-REVERSED
+000770         ELSE
+000780             DISPLAY KJ-INQ-CANDIDATE " DOES NOT QUALIFY."
+000790         END-IF
+000800     END-IF.
+000810 1000-ASK-AND-ANSWER-EXIT.
+000820     EXIT.
+000830
+000840*-----------------------------------------------------------------
+000850* 1050-GET-DIVISOR - PROMPTS FOR A DIVISOR AND REPROMPTS UNTIL
+000860* A POSITIVE VALUE IS ENTERED, SINCE A ZERO DIVISOR WOULD ABEND
+000870* KJCHECK1 ON THE FUNCTION MOD CALL.
+000880*-----------------------------------------------------------------
+000890 1050-GET-DIVISOR.
+000900     DISPLAY "ENTER DIVISOR: ".
+000910     ACCEPT KJ-INQ-DIVISOR.
+000920     IF KJ-INQ-DIVISOR = 0
+000930         DISPLAY "DIVISOR MUST BE GREATER THAN ZERO - "
+000940             "RE-ENTER."
+000950     END-IF.
+000960 1050-GET-DIVISOR-EXIT.
+000970     EXIT.
