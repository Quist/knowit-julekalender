@@ -0,0 +1,140 @@
+000010*****************************************************************
+000020* IDENTIFICATION DIVISION.
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.    KJROLLUP.
+000060 AUTHOR.        J A KLAUSEN.
+000070 INSTALLATION.  KNOWIT BATCH SHOP - ADVENT CALENDAR.
+000080 DATE-WRITTEN.  2026-08-09.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* ROLLS UP THE PARTIAL RESULTS FROM THE JOB STEPS THAT SPLIT A
+000120* LARGE DAY 07 RANGE (E.G. 10,000,000) ACROSS SEVERAL STEPS OF
+000130* KNOW-IT-JULEKALENDER TO FIT THE OVERNIGHT WINDOW.  EACH STEP
+000140* RUNS ITS OWN SLICE OF THE RANGE (VIA THE CONTROL CARD'S
+000150* LOW/HIGH) AND APPENDS ONE PARTIAL RECORD TO PARTOUT; THIS
+000160* PROGRAM READS ALL OF THEM AND COMBINES THEM INTO ONE SUM AND
+000170* QUALIFY COUNT FOR THE FULL RANGE.
+000180*
+000190* RUNS AS THE LAST STEP OF THE JOB, AFTER ALL THE SPLIT STEPS.
+000200*
+000210* MOD-HISTORY.
+000220*     2026-08-09 JAK  NEW PROGRAM - COMBINES PARTIAL RESULTS
+000230*                     FROM A RANGE SPLIT ACROSS JOB STEPS.
+000240*     2026-08-09 JAK  WIDENED KJ-ROLL-SUM TO PIC 9(15) SO A
+000250*                     LARGER RANGE'S COMBINED TOTAL CANNOT
+000260*                     OVERFLOW.
+000270*****************************************************************
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.   IBM-370.
+000310 OBJECT-COMPUTER.   IBM-370.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PARTIN  ASSIGN TO PARTOUT
+000350         ORGANIZATION IS SEQUENTIAL.
+000360
+000370     SELECT ROLLOUT ASSIGN TO ROLLOUT
+000380         ORGANIZATION IS SEQUENTIAL.
+000390
+000400     SELECT CALRESLT ASSIGN TO CALRESLT
+000410         ORGANIZATION IS SEQUENTIAL.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  PARTIN
+000460     LABEL RECORDS ARE STANDARD
+000470     RECORD CONTAINS 64 CHARACTERS.
+000480     COPY KJPARREC.
+000490
+000500 FD  ROLLOUT
+000510     LABEL RECORDS ARE STANDARD
+000520     RECORD CONTAINS 42 CHARACTERS.
+000530     COPY KJTRLREC.
+000540
+000550 FD  CALRESLT
+000560     LABEL RECORDS ARE STANDARD
+000570     RECORD CONTAINS 51 CHARACTERS.
+000580     COPY KJCALREC.
+000590
+000600 WORKING-STORAGE SECTION.
+000610 01  KJ-ROLL-SUM              PIC 9(15) VALUE 0.
+000620 01  KJ-ROLL-QUALIFY-COUNT    PIC 9(9) VALUE 0.
+000630 01  KJ-ROLL-STEP-COUNT       PIC 9(4) COMP VALUE 0.
+000640 01  KJ-ROLL-RUN-DATE         PIC 9(8) VALUE 0.
+000650 01  KJ-ROLL-RUN-TIME         PIC 9(8) VALUE 0.
+000660
+000670*****************************************************************
+000680* CALENDAR-WIDE ROLLUP CONSTANTS - SAME DAY NUMBER/PROGRAM NAME
+000690* KNOW-IT-JULEKALENDER USES TO IDENTIFY ITSELF TO CALRESLT.  THE
+000700* ROLLED-UP TOTAL WRITTEN HERE IS APPENDED AFTER EACH SPLIT
+000710* STEP'S OWN CALRESLT RECORD, SO - SINCE KJCALRPT TAKES THE LAST
+000720* RECORD FOR A DAY AS ITS ANSWER - THE COMBINED FIGURE WINS OVER
+000730* ANY ONE STEP'S PARTIAL.
+000740*****************************************************************
+000750 01  KJ-CAL-DAY-NUMBER        PIC 9(2) VALUE 7.
+000760 01  KJ-CAL-PROGRAM-NAME      PIC X(08) VALUE "KJROLLUP".
+000770
+000780 01  KJ-PARTIN-EOF-SW         PIC X(01) VALUE "N".
+000790     88  KJ-PARTIN-EOF               VALUE "Y".
+000800
+000810 PROCEDURE DIVISION.
+000820*-----------------------------------------------------------------
+000830* 0000-MAINLINE.
+000840*-----------------------------------------------------------------
+000850 0000-MAINLINE.
+000860     ACCEPT KJ-ROLL-RUN-DATE FROM DATE YYYYMMDD.
+000870     ACCEPT KJ-ROLL-RUN-TIME FROM TIME.
+000880     OPEN INPUT PARTIN.
+000890     PERFORM 1000-READ-PARTIAL
+000900         THRU 1000-READ-PARTIAL-EXIT
+000910         WITH TEST AFTER UNTIL KJ-PARTIN-EOF.
+000920     CLOSE PARTIN.
+000930     OPEN OUTPUT ROLLOUT.
+000940     MOVE KJ-ROLL-SUM            TO KJ-TRL-SUM.
+000950     MOVE KJ-ROLL-QUALIFY-COUNT  TO KJ-TRL-QUALIFY-COUNT.
+000960     MOVE KJ-ROLL-RUN-DATE       TO KJ-TRL-RUN-DATE.
+000970     WRITE KJ-TRAILER-RECORD.
+000980     CLOSE ROLLOUT.
+000990     PERFORM 2000-WRITE-CAL-RESULT
+001000         THRU 2000-WRITE-CAL-RESULT-EXIT.
+001010     DISPLAY "JOB STEPS ROLLED UP: " KJ-ROLL-STEP-COUNT.
+001020     DISPLAY "COMBINED RESULT: "     KJ-ROLL-SUM.
+001030     STOP RUN.
+001040
+001050*-----------------------------------------------------------------
+001060* 1000-READ-PARTIAL - ADDS ONE JOB STEP'S PARTIAL SUM AND
+001070* QUALIFY COUNT INTO THE COMBINED TOTALS.
+001080*-----------------------------------------------------------------
+001090 1000-READ-PARTIAL.
+001100     READ PARTIN
+001110         AT END
+001120             SET KJ-PARTIN-EOF TO TRUE
+001130         NOT AT END
+001140             ADD 1                     TO KJ-ROLL-STEP-COUNT
+001150             ADD KJ-PAR-SUM             TO KJ-ROLL-SUM
+001160             ADD KJ-PAR-QUALIFY-COUNT   TO KJ-ROLL-QUALIFY-COUNT
+001170     END-READ.
+001180 1000-READ-PARTIAL-EXIT.
+001190     EXIT.
+001200
+001210*-----------------------------------------------------------------
+001220* 2000-WRITE-CAL-RESULT - APPENDS THE ROLLED-UP COMBINED SUM TO
+001230* CALRESLT, THE SAME SHARED RESULTS FILE EACH SPLIT STEP OF
+001240* KNOW-IT-JULEKALENDER ALREADY APPENDED ITS OWN PARTIAL SUM TO.
+001250* SINCE CALRESLT IS READ BACK "LAST RECORD FOR A DAY WINS", THIS
+001260* RECORD - WRITTEN LAST, AFTER EVERY SPLIT STEP HAS RUN - IS WHAT
+001270* THE MONTH-END ROLLUP (KJCALRPT) REPORTS AS DAY 07'S ANSWER,
+001280* RATHER THAN WHICHEVER SPLIT STEP HAPPENED TO FINISH LAST.
+001290*-----------------------------------------------------------------
+001300 2000-WRITE-CAL-RESULT.
+001310     OPEN EXTEND CALRESLT.
+001320     MOVE KJ-CAL-DAY-NUMBER   TO KJ-CAL-DAY-NUM.
+001330     MOVE KJ-CAL-PROGRAM-NAME TO KJ-CAL-PROGRAM-ID.
+001340     MOVE KJ-ROLL-SUM         TO KJ-CAL-ANSWER.
+001350     MOVE KJ-ROLL-RUN-DATE    TO KJ-CAL-RUN-DATE.
+001360     MOVE KJ-ROLL-RUN-TIME    TO KJ-CAL-RUN-TIME.
+001370     WRITE KJ-CAL-RESULT-RECORD.
+001380     CLOSE CALRESLT.
+001390 2000-WRITE-CAL-RESULT-EXIT.
+001400     EXIT.
