@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020* KJSCOREC.CPY
+000030* SCORING-SYSTEM EXTRACT RECORD FOR KNOW-IT-JULEKALENDER (DAY 07).
+000040* ONE RECORD IS WRITTEN FOR EVERY QUALIFYING VALUE SO THE
+000050* DOWNSTREAM SCORING SYSTEM CAN PICK IT UP OVERNIGHT INSTEAD OF
+000060* SCRAPING THE CONSOLE DISPLAY.  SAME QUALIFYING VALUES AS
+000070* DETAILOUT, BUT A SEPARATE FILE AND LAYOUT SINCE THE AUDIENCE
+000080* (AN EXTERNAL SYSTEM) AND THE LAYOUT IT EXPECTS ARE NOT OURS TO
+000090* CHANGE WITH THE INTERNAL DETAIL REPORT.
+000100*
+000110* MOD-HISTORY.
+000120*     2026-08-09 JAK  NEW COPYBOOK - SCORING SYSTEM EXTRACT.
+000130*****************************************************************
+000140 01  KJ-SCORE-RECORD.
+000150     05  KJ-SCR-RULE-NUM       PIC 9(4).
+000160     05  KJ-SCR-DIVISOR        PIC 9(4).
+000170     05  KJ-SCR-CNT            PIC 9(9).
+000180     05  KJ-SCR-REVERSED       PIC 9(9).
+000190     05  KJ-SCR-RUN-DATE       PIC 9(8).
+000200     05  FILLER                PIC X(10).
