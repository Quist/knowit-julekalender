@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020* KJCTLREC.CPY
+000030* CONTROL CARD RECORD FOR KNOW-IT-JULEKALENDER (DAY 07).
+000040* ONE RECORD READ AT START OF RUN GIVING THE RANGE AND DIVISOR
+000050* TO TEST, THE OPERATOR ID FOR THE AUDIT LOG, AND THE SUM
+000060* EXPECTED BY THE PRIOR RUN FOR CONTROL-TOTAL RECONCILIATION.
+000070* WHEN KJ-CTL-EXPECTED-SUM IS ZERO NO RECONCILIATION IS DONE
+000080* AND THE PRIOR-RUN TRAILER FILE IS USED INSTEAD, IF PRESENT.
+000090*
+000100* MOD-HISTORY.
+000110*     2026-08-09 JAK  NEW COPYBOOK - CONTROL CARD FOR RANGE AND
+000120*                     DIVISOR EXTERNALIZATION.
+000130*     2026-08-09 JAK  CARVED KJ-CTL-STEP-NUM OUT OF FILLER SO A
+000140*                     JOB STEP CAN IDENTIFY ITSELF WHEN THE
+000150*                     OVERALL RANGE IS SPLIT ACROSS STEPS.
+000160*     2026-08-09 JAK  WIDENED KJ-CTL-EXPECTED-SUM TO PIC 9(15).
+000170*****************************************************************
+000180 01  KJ-CONTROL-RECORD.
+000190     05  KJ-CTL-LOW            PIC 9(9).
+000200     05  KJ-CTL-HIGH           PIC 9(9).
+000210     05  KJ-CTL-DIVISOR        PIC 9(4).
+000220     05  KJ-CTL-OPERATOR       PIC X(08).
+000230     05  KJ-CTL-EXPECTED-SUM   PIC 9(15).
+000240     05  KJ-CTL-STEP-NUM       PIC 9(4).
+000250     05  FILLER                PIC X(06).
