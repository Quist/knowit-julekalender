@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020* KJRULREC.CPY
+000030* RULE TRANSACTION RECORD FOR KNOW-IT-JULEKALENDER (DAY 07).
+000040* ONE RECORD PER PUZZLE VARIANT TO RUN - A DIVISOR AND A RANGE
+000050* OF WHOLE NUMBERS TO TEST AGAINST IT.  READ IN FULL AT THE
+000060* START OF THE RUN SO THE SAME JOB CAN BE POINTED AT SEVERAL
+000070* VARIANTS ACROSS YEARS INSTEAD OF ONE HARD-CODED RULE.
+000080*
+000090* MOD-HISTORY.
+000100*     2026-08-09 JAK  NEW COPYBOOK - RULE-DRIVEN MULTI-DIVISOR
+000110*                     PROCESSING.
+000120*****************************************************************
+000130 01  KJ-RULE-TRANS-RECORD.
+000140     05  KJ-RUL-DIVISOR        PIC 9(4).
+000150     05  KJ-RUL-LOW            PIC 9(9).
+000160     05  KJ-RUL-HIGH           PIC 9(9).
+000170     05  FILLER                PIC X(10).
