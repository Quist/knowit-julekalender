@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020* KJPARREC.CPY
+000030* PER-JOB-STEP PARTIAL RESULT RECORD FOR KNOW-IT-JULEKALENDER
+000040* (DAY 07).  WHEN A LARGE RANGE IS SPLIT ACROSS SEVERAL JOB
+000050* STEPS TO FIT THE OVERNIGHT WINDOW, EACH STEP APPENDS ONE
+000060* RECORD HERE (LOW/HIGH IT COVERED, ITS OWN SUM AND QUALIFY
+000070* COUNT) SO A FOLLOW-ON ROLLUP STEP CAN COMBINE THEM INTO ONE
+000080* TOTAL FOR THE FULL RANGE.
+000090*
+000100* MOD-HISTORY.
+000110*     2026-08-09 JAK  NEW COPYBOOK - JOB-STEP SPLIT/ROLLUP.
+000120*     2026-08-09 JAK  WIDENED KJ-PAR-SUM TO PIC 9(15).
+000130*****************************************************************
+000140 01  KJ-PARTIAL-RECORD.
+000150     05  KJ-PAR-STEP-NUM       PIC 9(4).
+000160     05  KJ-PAR-LOW            PIC 9(9).
+000170     05  KJ-PAR-HIGH           PIC 9(9).
+000180     05  KJ-PAR-SUM            PIC 9(15).
+000190     05  KJ-PAR-QUALIFY-COUNT  PIC 9(9).
+000200     05  KJ-PAR-RUN-DATE       PIC 9(8).
+000210     05  FILLER                PIC X(10).
