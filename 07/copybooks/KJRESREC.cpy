@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020* KJRESREC.CPY
+000030* PER-RULE RESULT RECORD FOR KNOW-IT-JULEKALENDER (DAY 07).
+000040* ONE RECORD IS WRITTEN FOR EVERY RULE ON RULEFILE (OR FOR THE
+000050* SINGLE CONTROL-CARD RULE WHEN RULEFILE IS EMPTY), SO EACH
+000060* PUZZLE VARIANT GETS ITS OWN RESULT INSTEAD OF ONE NUMBER FOR
+000070* ONE HARD-CODED RULE.
+000080*
+000090* MOD-HISTORY.
+000100*     2026-08-09 JAK  NEW COPYBOOK - RULE-DRIVEN MULTI-DIVISOR
+000110*                     PROCESSING.
+000120*     2026-08-09 JAK  WIDENED KJ-RES-SUM TO PIC 9(15).
+000130*****************************************************************
+000140 01  KJ-RESULT-RECORD.
+000150     05  KJ-RES-RULE-NUM       PIC 9(4).
+000160     05  KJ-RES-DIVISOR        PIC 9(4).
+000170     05  KJ-RES-LOW            PIC 9(9).
+000180     05  KJ-RES-HIGH           PIC 9(9).
+000190     05  KJ-RES-SUM            PIC 9(15).
+000200     05  KJ-RES-QUALIFY-COUNT  PIC 9(9).
+000210     05  KJ-RES-RUN-DATE       PIC 9(8).
+000220     05  FILLER                PIC X(10).
