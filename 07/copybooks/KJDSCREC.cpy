@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020* KJDSCREC.CPY
+000030* DISCREPANCY REPORT RECORD FOR KNOW-IT-JULEKALENDER (DAY 07).
+000040* WRITTEN WHEN THE CONTROL-TOTAL RECONCILIATION IN 4000-RECONCILE
+000050* FINDS THAT THIS RUN'S WS-SUM DOES NOT MATCH THE EXPECTED OR
+000060* PRIOR-RUN VALUE, SO THE MISMATCH IS ON FILE RATHER THAN ONLY
+000070* ON THE CONSOLE.
+000080*
+000090* MOD-HISTORY.
+000100*     2026-08-09 JAK  NEW COPYBOOK - RECONCILIATION DISCREPANCY
+000110*                     REPORT.
+000120*     2026-08-09 JAK  WIDENED THE SUM FIELDS TO PIC 9(15).
+000130*****************************************************************
+000140 01  KJ-DISCREPANCY-RECORD.
+000150     05  KJ-DSC-EXPECTED-SUM   PIC 9(15).
+000160     05  KJ-DSC-ACTUAL-SUM     PIC 9(15).
+000170     05  KJ-DSC-RUN-DATE       PIC 9(8).
+000180     05  FILLER                PIC X(10).
