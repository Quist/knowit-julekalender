@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020* KJDTLREC.CPY
+000030* DETAIL OUTPUT RECORD FOR KNOW-IT-JULEKALENDER (DAY 07).
+000040* ONE RECORD IS WRITTEN FOR EVERY WS-CNT VALUE WHOSE REVERSAL
+000050* ALSO PASSES THE DIVISOR TEST, SO THE FINAL SUM CAN BE AUDITED
+000060* BACK TO THE INDIVIDUAL VALUES THAT MADE IT UP.
+000070*
+000080* MOD-HISTORY.
+000090*     2026-08-09 JAK  NEW COPYBOOK - PER-VALUE DETAIL REPORT.
+000100*****************************************************************
+000110 01  KJ-DETAIL-RECORD.
+000120     05  KJ-DTL-CNT            PIC 9(9).
+000130     05  KJ-DTL-REVERSED       PIC 9(9).
+000140     05  KJ-DTL-RUN-DATE       PIC 9(8).
+000150     05  FILLER                PIC X(10).
