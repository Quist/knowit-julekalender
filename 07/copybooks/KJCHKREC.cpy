@@ -0,0 +1,43 @@
+000010*****************************************************************
+000020* KJCHKREC.CPY
+000030* CHECKPOINT RECORD FOR KNOW-IT-JULEKALENDER (DAY 07).
+000040* WRITTEN EVERY KJ-CHECKPOINT-INTERVAL ITERATIONS OF THE MAIN
+000050* LOOP SO AN ABEND PARTWAY THROUGH A LARGE RANGE CAN BE RESTARTED
+000060* FROM THE LAST CHECKPOINT INSTEAD OF FROM THE BEGINNING.
+000070*
+000080* THE CURRENT RULE NUMBER AND ITS OWN RUNNING SUM/COUNT ARE ALSO
+000090* CARRIED, SINCE A RESTART CAN LAND IN THE MIDDLE OF ONE RULE OF
+000100* A MULTI-RULE RUN.
+000110*
+000120* MOD-HISTORY.
+000130*     2026-08-09 JAK  NEW COPYBOOK - CHECKPOINT/RESTART SUPPORT.
+000140*     2026-08-09 JAK  ADDED RULE NUMBER AND PER-RULE SUM/COUNT
+000150*                     FOR RULE-DRIVEN MULTI-DIVISOR PROCESSING.
+000160*     2026-08-09 JAK  WIDENED KJ-CHK-SUM/KJ-CHK-RULE-SUM TO
+000170*                     PIC 9(15) SO A LARGER RANGE'S RUNNING
+000180*                     TOTAL CANNOT OVERFLOW BEFORE THE NEXT
+000190*                     CHECKPOINT.
+000200*     2026-08-09 JAK  ADDED KJ-CHK-LOW/KJ-CHK-HIGH/KJ-CHK-DIVISOR,
+000210*                     THE CONTROL CARD VALUES IN EFFECT WHEN THIS
+000220*                     CHECKPOINT WAS WRITTEN, SO A RESTART CAN
+000230*                     TELL A CHECKFILE LEFT OVER FROM A DIFFERENT
+000240*                     RUN'S CONTROL CARD FROM ITS OWN.
+000250*     2026-08-09 JAK  ADDED KJ-CHK-RULE-COUNT/KJ-CHK-RULE-CHECKSUM
+000260*                     SO A RESTART CAN ALSO TELL A CHECKPOINT
+000270*                     WRITTEN AGAINST A DIFFERENT RULEFILE FROM
+000280*                     ONE WRITTEN AGAINST THE CURRENT ONE, EVEN
+000290*                     WHEN THE CONTROL CARD ITSELF IS UNCHANGED.
+000300*****************************************************************
+000310 01  KJ-CHECKPOINT-RECORD.
+000320     05  KJ-CHK-CNT                 PIC 9(9).
+000330     05  KJ-CHK-SUM                 PIC 9(15).
+000340     05  KJ-CHK-QUALIFY-COUNT       PIC 9(9).
+000350     05  KJ-CHK-RULE-IDX             PIC 9(4).
+000360     05  KJ-CHK-RULE-SUM             PIC 9(15).
+000370     05  KJ-CHK-RULE-QUALIFY-COUNT   PIC 9(9).
+000380     05  KJ-CHK-LOW                  PIC 9(9).
+000390     05  KJ-CHK-HIGH                 PIC 9(9).
+000400     05  KJ-CHK-DIVISOR              PIC 9(4).
+000410     05  KJ-CHK-RULE-COUNT           PIC 9(4).
+000420     05  KJ-CHK-RULE-CHECKSUM        PIC 9(15).
+000430     05  FILLER                      PIC X(01).
