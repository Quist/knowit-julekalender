@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020* KJAUDREC.CPY
+000030* AUDIT LOG RECORD FOR KNOW-IT-JULEKALENDER (DAY 07).
+000040* ONE RECORD IS APPENDED TO THE AUDIT LOG EVERY TIME THE JOB
+000050* RUNS SO THE SHOP CAN CHECK WHETHER A GIVEN YEAR'S RANGE AND
+000060* DIVISOR HAVE ALREADY BEEN RUN WITHOUT DIGGING THROUGH OLD JOB
+000070* LOGS.  AUDITLOG IS A GENERATION DATA GROUP - EACH RUN CATALOGS
+000080* A NEW GENERATION VIA THE JCL (DISP=(NEW,CATLG)); THE ROLLUP
+000090* OR AN OPERATOR LISTING READS ALL GENERATIONS CONCATENATED.
+000100*
+000110* MOD-HISTORY.
+000120*     2026-08-09 JAK  NEW COPYBOOK - PER-RUN AUDIT LOG.
+000130*     2026-08-09 JAK  WIDENED KJ-AUD-SUM TO PIC 9(15).
+000140*****************************************************************
+000150 01  KJ-AUDIT-RECORD.
+000160     05  KJ-AUD-RUN-DATE       PIC 9(8).
+000170     05  KJ-AUD-RUN-TIME       PIC 9(8).
+000180     05  KJ-AUD-LOW            PIC 9(9).
+000190     05  KJ-AUD-HIGH           PIC 9(9).
+000200     05  KJ-AUD-DIVISOR        PIC 9(4).
+000210     05  KJ-AUD-OPERATOR       PIC X(08).
+000220     05  KJ-AUD-SUM            PIC 9(15).
+000230     05  FILLER                PIC X(10).
