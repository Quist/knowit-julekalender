@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020* KJTRLREC.CPY
+000030* CONTROL-TOTAL TRAILER RECORD FOR KNOW-IT-JULEKALENDER (DAY 07).
+000040* WRITTEN ONCE AT THE END OF EVERY RUN SO THE FINAL WS-SUM CAN
+000050* BE RECONCILED AGAINST A PRIOR RUN OR AN EXPECTED VALUE WITHOUT
+000060* HAVING TO RERUN THE JOB AND EYEBALL THE CONSOLE.
+000070*
+000080* MOD-HISTORY.
+000090*     2026-08-09 JAK  NEW COPYBOOK - CONTROL-TOTAL TRAILER.
+000100*     2026-08-09 JAK  WIDENED KJ-TRL-SUM TO PIC 9(15) SO
+000110*                     A LARGER RANGE'S TOTAL CAN'T OVERFLOW.
+000120*****************************************************************
+000130 01  KJ-TRAILER-RECORD.
+000140     05  KJ-TRL-SUM            PIC 9(15).
+000150     05  KJ-TRL-QUALIFY-COUNT  PIC 9(9).
+000160     05  KJ-TRL-RUN-DATE       PIC 9(8).
+000170     05  FILLER                PIC X(10).
