@@ -0,0 +1,74 @@
+000010*****************************************************************
+000020* IDENTIFICATION DIVISION.
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.    KJCHECK1.
+000060 AUTHOR.        J A KLAUSEN.
+000070 INSTALLATION.  KNOWIT BATCH SHOP - ADVENT CALENDAR.
+000080 DATE-WRITTEN.  2026-08-09.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* TESTS A SINGLE CANDIDATE NUMBER AGAINST A DIVISOR THE SAME WAY
+000120* THE DAY 07 BATCH JOB (KNOW-IT-JULEKALENDER) DOES: DOES THE
+000130* NUMBER DIVIDE EVENLY BY THE DIVISOR BOTH FORWARDS AND WITH ITS
+000140* DIGITS REVERSED.  CALLED BY THE BATCH JOB'S MAIN LOOP AND BY
+000150* THE ONLINE INQUIRY PROGRAM (KJINQUIRY) SO THE QUALIFYING RULE
+000160* LIVES IN ONE PLACE.
+000170*
+000180* MOD-HISTORY.
+000190*     2026-08-09 JAK  NEW SUBPROGRAM - SHARED QUALIFYING-NUMBER
+000200*                     TEST, FACTORED OUT OF KNOW-IT-JULEKALENDER
+000210*                     SO THE ONLINE INQUIRY CAN CALL IT TOO.
+000220*****************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.   IBM-370.
+000260 OBJECT-COMPUTER.   IBM-370.
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290 01  KJ-WRK-TMP               PIC 9(9) VALUE 0.
+000300 01  KJ-WRK-Q                 PIC 9(9) VALUE 0.
+000310 01  KJ-WRK-REMAINDER         PIC 9 VALUE 0.
+000320
+000330 LINKAGE SECTION.
+000340 01  KJ-LS-CANDIDATE          PIC 9(9).
+000350 01  KJ-LS-DIVISOR            PIC 9(4).
+000360 01  KJ-LS-REVERSED           PIC 9(9).
+000370 01  KJ-LS-QUALIFY-SW         PIC X(01).
+000380     88  KJ-LS-QUALIFIES             VALUE "Y".
+000390     88  KJ-LS-DOES-NOT-QUALIFY      VALUE "N".
+000400
+000410 PROCEDURE DIVISION USING KJ-LS-CANDIDATE
+000420                          KJ-LS-DIVISOR
+000430                          KJ-LS-REVERSED
+000440                          KJ-LS-QUALIFY-SW.
+000450*-----------------------------------------------------------------
+000460* 0000-MAINLINE.
+000470*-----------------------------------------------------------------
+000480 0000-MAINLINE.
+000490     SET KJ-LS-DOES-NOT-QUALIFY TO TRUE.
+000500     MOVE 0 TO KJ-LS-REVERSED.
+000510     IF FUNCTION MOD (KJ-LS-CANDIDATE, KJ-LS-DIVISOR)
+000520         IS EQUAL TO 0
+000530         MOVE KJ-LS-CANDIDATE TO KJ-WRK-TMP
+000540         PERFORM 1000-REVERSE-PARA
+000550             THRU 1000-REVERSE-PARA-EXIT
+000560             UNTIL KJ-WRK-TMP < 1
+000570         IF FUNCTION MOD (KJ-LS-REVERSED, KJ-LS-DIVISOR)
+000580             IS EQUAL TO 0
+000590             SET KJ-LS-QUALIFIES TO TRUE
+000600         END-IF
+000610     END-IF.
+000620     GOBACK.
+000630
+000640*-----------------------------------------------------------------
+000650* 1000-REVERSE-PARA - SAME DIGIT-REVERSAL LOGIC AS THE BATCH JOB.
+000660*-----------------------------------------------------------------
+000670 1000-REVERSE-PARA.
+000680     DIVIDE KJ-WRK-TMP BY 10 GIVING KJ-WRK-Q
+000690         REMAINDER KJ-WRK-REMAINDER.
+000700     COMPUTE KJ-LS-REVERSED =
+000710         KJ-LS-REVERSED * 10 + KJ-WRK-REMAINDER.
+000720     MOVE KJ-WRK-Q TO KJ-WRK-TMP.
+000730 1000-REVERSE-PARA-EXIT.
+000740     EXIT.
